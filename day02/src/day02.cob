@@ -16,15 +16,168 @@
                    ASSIGN TO FileName
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+                   SELECT DetailFile
+                   ASSIGN TO DetailFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS DetailStatus.
+
+                   SELECT CapControlFile
+                   ASSIGN TO CapControlFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CapControlStatus.
+
+                   SELECT RejectFile
+                   ASSIGN TO RejectFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RejectStatus.
+
+                   SELECT CheckpointFile
+                   ASSIGN TO CheckpointFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CheckpointStatus.
+
+                   SELECT TrendFile
+                   ASSIGN TO TrendFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS TrendStatus.
+
+                   SELECT ExtractFile
+                   ASSIGN TO ExtractFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ExtractStatus.
+
+                   SELECT ExtractSummaryFile
+                   ASSIGN TO ExtractSummaryFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ExtractSummaryStatus.
+
+                   SELECT AuditFile
+                   ASSIGN TO AuditFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AuditStatus.
+
+                   SELECT ManifestFile
+                   ASSIGN TO ManifestFileName
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ManifestStatus.
+
        DATA DIVISION.
            FILE SECTION.
                FD InputFile.
                01 InputLine PIC X(256).
 
+               FD DetailFile.
+               01 DetailRecord PIC X(400).
+
+               FD CapControlFile.
+               01 CapControlRecord PIC X(30).
+
+               FD RejectFile.
+               01 RejectRecord PIC X(350).
+
+               FD CheckpointFile.
+               01 CheckpointRecord PIC X(300).
+
+               FD TrendFile.
+               01 TrendRecord PIC X(200).
+
+               FD ExtractFile.
+               COPY DAY02EX.
+
+               FD ExtractSummaryFile.
+               01 ExtractSummaryRecord.
+                   05 SumRecordType       PIC X(1) VALUE 'S'.
+                   05 SumGameName         PIC X(12).
+                   05 SumGameValid        PIC X(1).
+                   05 SumPower            PIC 9(9).
+                   05 SumPart1            PIC 9(9).
+                   05 SumPart2            PIC 9(9).
+
+               FD AuditFile.
+               01 AuditRecord PIC X(200).
+
+               FD ManifestFile.
+               01 ManifestLine PIC X(100).
+
            WORKING-STORAGE SECTION.
                01 FileName                PIC X(100).
+               01 DetailFileName          PIC X(120).
+               01 RejectFileName          PIC X(120).
+               01 CheckpointFileName      PIC X(120).
+               01 TrendFileName           PIC X(120).
+               01 ExtractFileName         PIC X(120).
+               01 ExtractSummaryFileName  PIC X(120).
+               01 AuditFileName           PIC X(40)
+                                          VALUE "DAY02-AUDIT.LOG".
+               01 AuditStatus             PIC XX.
+               01 DetailStatus            PIC XX.
+               01 RejectStatus            PIC XX.
+               01 ExtractStatus           PIC XX.
+               01 ExtractSummaryStatus    PIC XX.
+               01 TrendStatus             PIC XX.
+               01 ManifestStatus          PIC XX.
+               01 InvalidGameCount        PIC 9(6) VALUE 0.
+               01 CurrentTimestamp        PIC X(21).
+               01 TrendGameCount          PIC 9(6) VALUE 0.
+               01 RedTrend.
+                   05 RedTrendSum         PIC 9(9) VALUE 0.
+                   05 RedTrendMin         PIC 9(3) VALUE 999.
+                   05 RedTrendMax         PIC 9(3) VALUE 0.
+                   05 RedTrendAvg         PIC 9(3)V99 VALUE 0.
+                   05 RedTrendAvgDisp     PIC ZZ9.99.
+                   05 RedTrendLow         PIC 9(6) VALUE 0.
+                   05 RedTrendMed         PIC 9(6) VALUE 0.
+                   05 RedTrendHigh        PIC 9(6) VALUE 0.
+                   05 RedTrendVeryHigh    PIC 9(6) VALUE 0.
+               01 GreenTrend.
+                   05 GreenTrendSum       PIC 9(9) VALUE 0.
+                   05 GreenTrendMin       PIC 9(3) VALUE 999.
+                   05 GreenTrendMax       PIC 9(3) VALUE 0.
+                   05 GreenTrendAvg       PIC 9(3)V99 VALUE 0.
+                   05 GreenTrendAvgDisp   PIC ZZ9.99.
+                   05 GreenTrendLow       PIC 9(6) VALUE 0.
+                   05 GreenTrendMed       PIC 9(6) VALUE 0.
+                   05 GreenTrendHigh      PIC 9(6) VALUE 0.
+                   05 GreenTrendVeryHigh  PIC 9(6) VALUE 0.
+               01 BlueTrend.
+                   05 BlueTrendSum        PIC 9(9) VALUE 0.
+                   05 BlueTrendMin        PIC 9(3) VALUE 999.
+                   05 BlueTrendMax        PIC 9(3) VALUE 0.
+                   05 BlueTrendAvg        PIC 9(3)V99 VALUE 0.
+                   05 BlueTrendAvgDisp    PIC ZZ9.99.
+                   05 BlueTrendLow        PIC 9(6) VALUE 0.
+                   05 BlueTrendMed        PIC 9(6) VALUE 0.
+                   05 BlueTrendHigh       PIC 9(6) VALUE 0.
+                   05 BlueTrendVeryHigh   PIC 9(6) VALUE 0.
+               01 CheckpointStatus        PIC XX.
+               01 CheckpointVersion       PIC X(4) VALUE "V2".
+               01 CheckpointInterval      PIC 9(4) VALUE 100.
+               01 ResumeMode              PIC X(1) VALUE 'N'.
+               01 SkipLineCount           PIC 9(6) VALUE 0.
+               01 SkipLineIndex           PIC 9(6) VALUE 0.
                01 ReachedEndOfFile        PIC A(1) VALUE 'N'.
-               01 GameIndex               PIC 9(3) VALUE 1.
+               01 AnyLinesProcessed       PIC X(1) VALUE 'N'.
+               01 LineNumber              PIC 9(6) VALUE 0.
+               01 LineValid               PIC X(1) VALUE 'Y'.
+               01 RejectReason            PIC X(60).
+               01 UnstringOverflow        PIC X(1) VALUE 'N'.
+               01 GameNumberText          PIC X(7).
+               01 GameNumber              PIC 9(9) VALUE 0.
+               01 ArgNumber               PIC 9(2) VALUE 1.
+               01 MoreArgs                PIC X(1) VALUE 'Y'.
+               01 CommandArg              PIC X(60).
+               01 ArgKey                  PIC X(20).
+               01 ArgValue                PIC X(40).
+               01 CapOverridden           PIC X(1) VALUE 'N'.
+               01 WhatIfMode              PIC X(1) VALUE 'N'.
+               01 ValidGameCount          PIC 9(6) VALUE 0.
+               01 ManifestMode            PIC X(1) VALUE 'N'.
+               01 ManifestFileName        PIC X(100).
+               01 ReachedEndOfManifest    PIC X(1) VALUE 'N'.
+               01 CapControlFileName      PIC X(40)
+                                          VALUE "DAY02-CAPACITY.DAT".
+               01 CapControlStatus        PIC XX.
+               01 GameIndex               PIC 9(6) VALUE 1.
                01 GameValid               PIC A(4) VALUE 'Y'.
                01 ParsedLine.
                    05 GameName            PIC X(12).
@@ -34,84 +187,655 @@
                01 CubeSetIndex            PIC 9(1) VALUE 0.
                01 ParsedCubeSet.
                    05 CubeStack           OCCURS 3 TIMES.
-                        10 CubeCount      PIC 9(2).
+                        10 CubeCount      PIC 9(3).
                         10 CubeColor      PIC X(1).
                01 CubeStackIndex          PIC 9(1) VALUE 0.
                01 CubeSet.
-                   05 Red                 PIC 9(2) VALUE 0.
-                   05 Green               PIC 9(2) VALUE 0.
-                   05 Blue                PIC 9(2) VALUE 0.
+                   05 Red                 PIC 9(3) VALUE 0.
+                   05 Green               PIC 9(3) VALUE 0.
+                   05 Blue                PIC 9(3) VALUE 0.
                01 MaxCubeSet.
-                   05 MaxRed              PIC 9(2) VALUE 0.
-                   05 MaxGreen            PIC 9(2) VALUE 0.
-                   05 MaxBlue             PIC 9(2) VALUE 0.
-               01 Power                   PIC 9(5) VALUE 0.
+                   05 MaxRed              PIC 9(3) VALUE 0.
+                   05 MaxGreen            PIC 9(3) VALUE 0.
+                   05 MaxBlue             PIC 9(3) VALUE 0.
+               01 Power                   PIC 9(9) VALUE 0.
                01 TotalCubeSet.
-                   05 TotalRed            PIC 9(2) VALUE 12.
-                   05 TotalGreen          PIC 9(2) VALUE 13.
-                   05 TotalBlue           PIC 9(2) VALUE 14.
+                   05 TotalRed            PIC 9(3) VALUE 12.
+                   05 TotalGreen          PIC 9(3) VALUE 13.
+                   05 TotalBlue           PIC 9(3) VALUE 14.
                01 Result.
-                   05 Part1               PIC 9(4) VALUE 0.
-                   05 Part2               PIC 9(5) VALUE 0.
+                   05 Part1               PIC 9(9) VALUE 0.
+                   05 Part2               PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
-           ACCEPT FileName FROM COMMAND-LINE.
+           PERFORM ParseCommandLine.
 
            IF FileName = SPACES THEN
-               DISPLAY "Usage: day02 <path to input>"
+               DISPLAY "Usage: day02 <path to input> [CAP=r,g,b]"
                STOP RUN
            END-IF.
 
+           PERFORM LoadCapacityLimits.
+
+           IF ManifestMode = 'Y'
+               MOVE FileName TO ManifestFileName
+               OPEN INPUT ManifestFile
+               IF ManifestStatus NOT = "00"
+                   DISPLAY "Unable to open manifest " ManifestFileName
+                           ", status " ManifestStatus
+               ELSE
+                   PERFORM UNTIL ReachedEndOfManifest = 'Y'
+                       READ ManifestFile
+                           AT END
+                               MOVE 'Y' TO ReachedEndOfManifest
+                           NOT AT END
+                               IF ManifestLine NOT = SPACES
+                                   MOVE ManifestLine TO FileName
+                                   PERFORM ProcessOneFile
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ManifestFile
+               END-IF
+           ELSE
+               PERFORM ProcessOneFile
+           END-IF.
+
+           STOP RUN.
+
+       ProcessOneFile.
+           PERFORM ResetPerFileCounters.
+
+           MOVE SPACES TO DetailFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".DETAIL"             DELIMITED BY SIZE
+                  INTO DetailFileName.
+
+           MOVE SPACES TO RejectFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".REJECT"             DELIMITED BY SIZE
+                  INTO RejectFileName.
+
+           MOVE SPACES TO CheckpointFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".CKPT"               DELIMITED BY SIZE
+                  INTO CheckpointFileName.
+
+           MOVE SPACES TO TrendFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".TREND"              DELIMITED BY SIZE
+                  INTO TrendFileName.
+
+           MOVE SPACES TO ExtractFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".EXTRACT"            DELIMITED BY SIZE
+                  INTO ExtractFileName.
+
+           MOVE SPACES TO ExtractSummaryFileName.
+           STRING FUNCTION TRIM(FileName) DELIMITED BY SIZE
+                  ".SUMMARY"            DELIMITED BY SIZE
+                  INTO ExtractSummaryFileName.
+
+           IF ResumeMode = 'Y' AND WhatIfMode NOT = 'Y'
+               PERFORM LoadCheckpoint
+           END-IF.
+
            DISPLAY "Reading input from " FileName.
            OPEN INPUT InputFile.
 
+           IF WhatIfMode NOT = 'Y'
+               IF SkipLineCount > 0
+                   OPEN EXTEND DetailFile
+                   IF DetailStatus = "35"
+                       OPEN OUTPUT DetailFile
+                   END-IF
+                   OPEN EXTEND RejectFile
+                   IF RejectStatus = "35"
+                       OPEN OUTPUT RejectFile
+                   END-IF
+                   OPEN EXTEND ExtractFile
+                   IF ExtractStatus = "35"
+                       OPEN OUTPUT ExtractFile
+                   END-IF
+               ELSE
+                   OPEN OUTPUT DetailFile
+                   OPEN OUTPUT RejectFile
+                   OPEN OUTPUT ExtractFile
+               END-IF
+           END-IF.
+
+           IF SkipLineCount > 0
+               DISPLAY "Resuming after line " SkipLineCount
+               PERFORM VARYING SkipLineIndex FROM 1 BY 1
+                   UNTIL SkipLineIndex > SkipLineCount
+                   READ InputFile
+                       AT END
+                           MOVE 'Y' TO ReachedEndOfFile
+                   END-READ
+               END-PERFORM
+           END-IF.
+
            PERFORM UNTIL ReachedEndOfFile = 'Y'
                READ InputFile
                    AT END
                        MOVE 'Y' TO ReachedEndOfFile
                    NOT AT END
+                       MOVE 'Y' TO AnyLinesProcessed
                        PERFORM ProcessLine
                END-READ
            END-PERFORM.
 
            CLOSE InputFile.
 
+           IF WhatIfMode = 'Y'
+               CONTINUE
+           ELSE
+               IF SkipLineCount > 0 AND AnyLinesProcessed NOT = 'Y'
+                   DISPLAY "Resume found no remaining lines for "
+                           FUNCTION TRIM(FileName)
+                           "; skipping duplicate summary/audit records"
+                   CLOSE DetailFile
+                   CLOSE RejectFile
+                   CLOSE ExtractFile
+               ELSE
+                   PERFORM WriteExtractSummary
+                   CLOSE DetailFile
+                   CLOSE RejectFile
+                   CLOSE ExtractFile
+                   PERFORM WriteCheckpoint
+                   PERFORM WriteTrendReport
+                   PERFORM WriteAuditRecord
+               END-IF
+           END-IF.
+
            DISPLAY "Part 1: " Part1.
            DISPLAY "Part 2: " Part2.
 
-           STOP RUN.
+           IF WhatIfMode = 'Y'
+               DISPLAY "What-if capacity " TotalRed "/" TotalGreen
+                       "/" TotalBlue ": " ValidGameCount
+                       " of " TrendGameCount " games would validate"
+           END-IF.
 
-       ProcessLine.
-           DISPLAY "Game " GameIndex.
+       ResetPerFileCounters.
+           MOVE 'N' TO ReachedEndOfFile.
+           MOVE 'N' TO AnyLinesProcessed.
+           MOVE 1   TO GameIndex.
+           MOVE 0   TO Part1, Part2.
+           MOVE 0   TO LineNumber.
+           MOVE 0   TO SkipLineCount.
+           MOVE 0   TO TrendGameCount.
+           MOVE 0   TO ValidGameCount.
+
+           MOVE 0   TO RedTrendSum,   GreenTrendSum,   BlueTrendSum.
+           MOVE 999 TO RedTrendMin,   GreenTrendMin,   BlueTrendMin.
+           MOVE 0   TO RedTrendMax,   GreenTrendMax,   BlueTrendMax.
+           MOVE 0   TO RedTrendLow,   GreenTrendLow,   BlueTrendLow.
+           MOVE 0   TO RedTrendMed,   GreenTrendMed,   BlueTrendMed.
+           MOVE 0   TO RedTrendHigh,  GreenTrendHigh,  BlueTrendHigh.
+           MOVE 0   TO RedTrendVeryHigh, GreenTrendVeryHigh,
+                        BlueTrendVeryHigh.
 
-           UNSTRING InputLine
-               DELIMITED BY ": "
-               INTO GameName, RawCubeSets.
+       ParseCommandLine.
+           MOVE 1 TO ArgNumber.
+           DISPLAY ArgNumber UPON ARGUMENT-NUMBER.
+           ACCEPT FileName FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO FileName
+           END-ACCEPT.
 
-           PERFORM VARYING CubeSetIndex
-               FROM 1 BY 1 UNTIL CubeSetIndex > 6
-               MOVE SPACES TO RawCubeSet(CubeSetIndex)
+           ADD 1 TO ArgNumber.
+           MOVE 'Y' TO MoreArgs.
+
+           PERFORM UNTIL MoreArgs = 'N'
+               DISPLAY ArgNumber UPON ARGUMENT-NUMBER
+               ACCEPT CommandArg FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE 'N' TO MoreArgs
+                   NOT ON EXCEPTION
+                       PERFORM ProcessCommandArg
+                       ADD 1 TO ArgNumber
+               END-ACCEPT
            END-PERFORM.
 
-           UNSTRING RawCubeSets
-               DELIMITED BY "; "
-               INTO RawCubeSet(1), RawCubeSet(2), RawCubeSet(3),
-                    RawCubeSet(4), RawCubeSet(5), RawCubeSet(6).
-           
-           MOVE 'Y' TO GameValid.
-           MOVE 0   TO MaxRed, MaxGreen, MaxBlue.
+       ProcessCommandArg.
+           MOVE SPACES TO ArgKey, ArgValue.
 
-           PERFORM ProcessCubeSet VARYING CubeSetIndex
-               FROM 1 BY 1 UNTIL CubeSetIndex > 6.
-           
-           IF GameValid = 'Y'
-               COMPUTE Part1 = Part1 + GameIndex
+           UNSTRING CommandArg
+               DELIMITED BY "="
+               INTO ArgKey, ArgValue.
+
+           EVALUATE FUNCTION TRIM(ArgKey)
+               WHEN "CAP"
+                   UNSTRING ArgValue
+                       DELIMITED BY ","
+                       INTO TotalRed, TotalGreen, TotalBlue
+                   MOVE 'Y' TO CapOverridden
+               WHEN "RESUME"
+                   IF FUNCTION TRIM(ArgValue) = "Y"
+                       MOVE 'Y' TO ResumeMode
+                   END-IF
+               WHEN "WHATIF"
+                   UNSTRING ArgValue
+                       DELIMITED BY ","
+                       INTO TotalRed, TotalGreen, TotalBlue
+                   MOVE 'Y' TO CapOverridden
+                   MOVE 'Y' TO WhatIfMode
+               WHEN "MANIFEST"
+                   IF FUNCTION TRIM(ArgValue) = "Y"
+                       MOVE 'Y' TO ManifestMode
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LoadCapacityLimits.
+           IF CapOverridden NOT = 'Y'
+               OPEN INPUT CapControlFile
+               IF CapControlStatus = "00"
+                   READ CapControlFile
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING CapControlRecord
+                               DELIMITED BY ","
+                               INTO TotalRed, TotalGreen, TotalBlue
+                   END-READ
+                   CLOSE CapControlFile
+               END-IF
            END-IF.
 
-           COMPUTE Power = MaxRed * MaxGreen * MaxBlue
-           COMPUTE Part2 = Part2 + Power
+       LoadCheckpoint.
+           OPEN INPUT CheckpointFile.
+           IF CheckpointStatus = "00"
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CheckpointRecord
+                           DELIMITED BY ","
+                           INTO CheckpointVersion
+                       IF FUNCTION TRIM(CheckpointVersion) = "V2"
+                           PERFORM UnstringCheckpointV2
+                       ELSE
+                           DISPLAY "Unrecognized checkpoint format, "
+                                   "starting file over"
+                       END-IF
+                       MOVE SkipLineCount TO LineNumber
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       UnstringCheckpointV2.
+           UNSTRING CheckpointRecord
+               DELIMITED BY ","
+               INTO CheckpointVersion, SkipLineCount, GameIndex,
+                    Part1, Part2, TrendGameCount, ValidGameCount,
+                    RedTrendSum, RedTrendMin, RedTrendMax,
+                    RedTrendLow, RedTrendMed, RedTrendHigh,
+                    RedTrendVeryHigh,
+                    GreenTrendSum, GreenTrendMin, GreenTrendMax,
+                    GreenTrendLow, GreenTrendMed, GreenTrendHigh,
+                    GreenTrendVeryHigh,
+                    BlueTrendSum, BlueTrendMin, BlueTrendMax,
+                    BlueTrendLow, BlueTrendMed, BlueTrendHigh,
+                    BlueTrendVeryHigh.
+
+       WriteCheckpoint.
+           MOVE SPACES TO CheckpointRecord.
+
+           STRING CheckpointVersion  DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  LineNumber         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GameIndex          DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  Part1              DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  Part2              DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  TrendGameCount     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  ValidGameCount     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendSum        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendMin        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendMax        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendLow        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendMed        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendHigh       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  RedTrendVeryHigh   DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendSum      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendMin      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendMax      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendLow      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendMed      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendHigh     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  GreenTrendVeryHigh DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendSum       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendMin       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendMax       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendLow       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendMed       DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendHigh      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  BlueTrendVeryHigh  DELIMITED BY SIZE
+                  INTO CheckpointRecord.
+
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointRecord.
+           CLOSE CheckpointFile.
+
+       UpdateTrend.
+           ADD 1 TO TrendGameCount.
+
+           ADD MaxRed TO RedTrendSum.
+           IF MaxRed < RedTrendMin MOVE MaxRed TO RedTrendMin END-IF.
+           IF MaxRed > RedTrendMax MOVE MaxRed TO RedTrendMax END-IF.
+           EVALUATE TRUE
+               WHEN MaxRed < 5  ADD 1 TO RedTrendLow
+               WHEN MaxRed < 10 ADD 1 TO RedTrendMed
+               WHEN MaxRed < 15 ADD 1 TO RedTrendHigh
+               WHEN OTHER       ADD 1 TO RedTrendVeryHigh
+           END-EVALUATE.
+
+           ADD MaxGreen TO GreenTrendSum.
+           IF MaxGreen < GreenTrendMin MOVE MaxGreen TO GreenTrendMin
+               END-IF.
+           IF MaxGreen > GreenTrendMax MOVE MaxGreen TO GreenTrendMax
+               END-IF.
+           EVALUATE TRUE
+               WHEN MaxGreen < 5  ADD 1 TO GreenTrendLow
+               WHEN MaxGreen < 10 ADD 1 TO GreenTrendMed
+               WHEN MaxGreen < 15 ADD 1 TO GreenTrendHigh
+               WHEN OTHER         ADD 1 TO GreenTrendVeryHigh
+           END-EVALUATE.
+
+           ADD MaxBlue TO BlueTrendSum.
+           IF MaxBlue < BlueTrendMin MOVE MaxBlue TO BlueTrendMin
+               END-IF.
+           IF MaxBlue > BlueTrendMax MOVE MaxBlue TO BlueTrendMax
+               END-IF.
+           EVALUATE TRUE
+               WHEN MaxBlue < 5  ADD 1 TO BlueTrendLow
+               WHEN MaxBlue < 10 ADD 1 TO BlueTrendMed
+               WHEN MaxBlue < 15 ADD 1 TO BlueTrendHigh
+               WHEN OTHER        ADD 1 TO BlueTrendVeryHigh
+           END-EVALUATE.
+
+       WriteTrendReport.
+           OPEN OUTPUT TrendFile.
+           IF TrendStatus NOT = "00"
+               DISPLAY "Unable to open trend report " TrendFileName
+                       ", status " TrendStatus
+           ELSE
+               IF TrendGameCount > 0
+                   COMPUTE RedTrendAvg ROUNDED =
+                       RedTrendSum / TrendGameCount
+                   COMPUTE GreenTrendAvg ROUNDED =
+                       GreenTrendSum / TrendGameCount
+                   COMPUTE BlueTrendAvg ROUNDED =
+                       BlueTrendSum / TrendGameCount
+               END-IF
+               MOVE RedTrendAvg   TO RedTrendAvgDisp
+               MOVE GreenTrendAvg TO GreenTrendAvgDisp
+               MOVE BlueTrendAvg  TO BlueTrendAvgDisp
+
+               MOVE SPACES TO TrendRecord
+               STRING "Games: " DELIMITED BY SIZE
+                      TrendGameCount DELIMITED BY SIZE
+                      INTO TrendRecord
+               WRITE TrendRecord
+
+               MOVE SPACES TO TrendRecord
+               STRING "Red   min=" DELIMITED BY SIZE RedTrendMin
+                      DELIMITED BY SIZE " max=" DELIMITED BY SIZE
+                      RedTrendMax DELIMITED BY SIZE " avg=" DELIMITED
+                      BY SIZE RedTrendAvgDisp DELIMITED BY SIZE
+                      " hist(0-4/5-9/10-14/15+)="  DELIMITED BY SIZE
+                      RedTrendLow DELIMITED BY SIZE "/" DELIMITED BY
+                      SIZE RedTrendMed DELIMITED BY SIZE "/" DELIMITED
+                      BY SIZE RedTrendHigh DELIMITED BY SIZE "/"
+                      DELIMITED BY SIZE RedTrendVeryHigh DELIMITED BY
+                      SIZE
+                      INTO TrendRecord
+               WRITE TrendRecord
+
+               MOVE SPACES TO TrendRecord
+               STRING "Green min=" DELIMITED BY SIZE GreenTrendMin
+                      DELIMITED BY SIZE " max=" DELIMITED BY SIZE
+                      GreenTrendMax DELIMITED BY SIZE " avg=" DELIMITED
+                      BY SIZE GreenTrendAvgDisp DELIMITED BY SIZE
+                      " hist(0-4/5-9/10-14/15+)="  DELIMITED BY SIZE
+                      GreenTrendLow DELIMITED BY SIZE "/" DELIMITED BY
+                      SIZE GreenTrendMed DELIMITED BY SIZE "/" DELIMITED
+                      BY SIZE GreenTrendHigh DELIMITED BY SIZE "/"
+                      DELIMITED BY SIZE GreenTrendVeryHigh DELIMITED BY
+                      SIZE
+                      INTO TrendRecord
+               WRITE TrendRecord
+
+               MOVE SPACES TO TrendRecord
+               STRING "Blue  min=" DELIMITED BY SIZE BlueTrendMin
+                      DELIMITED BY SIZE " max=" DELIMITED BY SIZE
+                      BlueTrendMax DELIMITED BY SIZE " avg=" DELIMITED
+                      BY SIZE BlueTrendAvgDisp DELIMITED BY SIZE
+                      " hist(0-4/5-9/10-14/15+)="  DELIMITED BY SIZE
+                      BlueTrendLow DELIMITED BY SIZE "/" DELIMITED BY
+                      SIZE BlueTrendMed DELIMITED BY SIZE "/" DELIMITED
+                      BY SIZE BlueTrendHigh DELIMITED BY SIZE "/"
+                      DELIMITED BY SIZE BlueTrendVeryHigh DELIMITED BY
+                      SIZE
+                      INTO TrendRecord
+               WRITE TrendRecord
+
+               CLOSE TrendFile
+           END-IF.
+
+       WriteExtractDetail.
+           MOVE SPACES TO Day02ExtractRecord.
+           SET ExDetailRecord TO TRUE.
+           MOVE GameName        TO ExGameName.
+           MOVE GameValid(1:1)  TO ExGameValid.
+           MOVE Power           TO ExPower.
+           MOVE 0                TO ExPart1, ExPart2.
+
+           WRITE Day02ExtractRecord.
+
+       WriteExtractSummary.
+           MOVE SPACES    TO ExtractSummaryRecord.
+           MOVE 'S'       TO SumRecordType.
+           MOVE 0         TO SumPower.
+           MOVE Part1     TO SumPart1.
+           MOVE Part2     TO SumPart2.
+
+           OPEN OUTPUT ExtractSummaryFile.
+           IF ExtractSummaryStatus NOT = "00"
+               DISPLAY "Unable to open extract summary "
+                       ExtractSummaryFileName ", status "
+                       ExtractSummaryStatus
+           ELSE
+               WRITE ExtractSummaryRecord
+               CLOSE ExtractSummaryFile
+           END-IF.
+
+       WriteAuditRecord.
+           COMPUTE InvalidGameCount = TrendGameCount - ValidGameCount.
+           MOVE FUNCTION CURRENT-DATE TO CurrentTimestamp.
+
+           MOVE SPACES TO AuditRecord.
+           STRING CurrentTimestamp             DELIMITED BY SIZE
+                  " | "                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FileName)      DELIMITED BY SIZE
+                  " | games="                  DELIMITED BY SIZE
+                  TrendGameCount               DELIMITED BY SIZE
+                  " invalid="                  DELIMITED BY SIZE
+                  InvalidGameCount             DELIMITED BY SIZE
+                  " Part1="                    DELIMITED BY SIZE
+                  Part1                        DELIMITED BY SIZE
+                  " Part2="                    DELIMITED BY SIZE
+                  Part2                        DELIMITED BY SIZE
+                  INTO AuditRecord.
+
+           OPEN EXTEND AuditFile.
+           IF AuditStatus = "35"
+               OPEN OUTPUT AuditFile
+           END-IF.
+           WRITE AuditRecord.
+           CLOSE AuditFile.
+
+       ProcessLine.
+           ADD 1 TO LineNumber.
+           MOVE 'Y' TO LineValid.
+           MOVE SPACES TO RejectReason.
+
+           IF InputLine = SPACES
+               MOVE 'N' TO LineValid
+               MOVE "Blank line" TO RejectReason
+           END-IF.
+
+           IF LineValid = 'Y'
+               MOVE 'N' TO UnstringOverflow
+               UNSTRING InputLine
+                   DELIMITED BY ": "
+                   INTO GameName, RawCubeSets
+                   ON OVERFLOW
+                       MOVE 'Y' TO UnstringOverflow
+               END-UNSTRING
+
+               IF UnstringOverflow = 'Y'
+                   MOVE 'N' TO LineValid
+                   MOVE "Too many ': ' separated segments" TO
+                       RejectReason
+               END-IF
+           END-IF.
+
+           IF LineValid = 'Y' AND GameName(1:4) NOT = "Game"
+               MOVE 'N' TO LineValid
+               MOVE "GameName does not start with 'Game'" TO
+                   RejectReason
+           END-IF.
+
+           IF LineValid = 'Y'
+               MOVE GameName(6:7) TO GameNumberText
+               IF GameName(5:1) NOT = SPACE
+                  OR FUNCTION TRIM(GameNumberText) = SPACES
+                  OR FUNCTION TRIM(GameNumberText) NOT NUMERIC
+                   MOVE 'N' TO LineValid
+                   MOVE "GameName is not 'Game <number>'" TO
+                       RejectReason
+               ELSE
+                   COMPUTE GameNumber = FUNCTION NUMVAL(GameNumberText)
+               END-IF
+           END-IF.
+
+           IF LineValid = 'Y'
+               PERFORM VARYING CubeSetIndex
+                   FROM 1 BY 1 UNTIL CubeSetIndex > 6
+                   MOVE SPACES TO RawCubeSet(CubeSetIndex)
+               END-PERFORM
+
+               MOVE 'N' TO UnstringOverflow
+               UNSTRING RawCubeSets
+                   DELIMITED BY "; "
+                   INTO RawCubeSet(1), RawCubeSet(2), RawCubeSet(3),
+                        RawCubeSet(4), RawCubeSet(5), RawCubeSet(6)
+                   ON OVERFLOW
+                       MOVE 'Y' TO UnstringOverflow
+               END-UNSTRING
+
+               IF UnstringOverflow = 'Y'
+                   MOVE 'N' TO LineValid
+                   MOVE "More than 6 cube sets in one game" TO
+                       RejectReason
+               END-IF
+           END-IF.
+
+           IF LineValid = 'N'
+               IF WhatIfMode NOT = 'Y'
+                   PERFORM WriteRejectRecord
+               END-IF
+           ELSE
+               DISPLAY "Game " GameNumber
+
+               MOVE 'Y' TO GameValid
+               MOVE 0   TO MaxRed, MaxGreen, MaxBlue
+
+               PERFORM ProcessCubeSet VARYING CubeSetIndex
+                   FROM 1 BY 1 UNTIL CubeSetIndex > 6
+
+               IF GameValid = 'Y'
+                   COMPUTE Part1 = Part1 + GameNumber
+                   ADD 1 TO ValidGameCount
+               END-IF
+
+               COMPUTE Power = MaxRed * MaxGreen * MaxBlue
+               COMPUTE Part2 = Part2 + Power
+
+               PERFORM UpdateTrend
+
+               IF WhatIfMode NOT = 'Y'
+                   PERFORM WriteDetailRecord
+                   PERFORM WriteExtractDetail
+               END-IF
+
+               COMPUTE GameIndex = GameIndex + 1
+
+               IF WhatIfMode NOT = 'Y'
+                   AND FUNCTION MOD(GameIndex, CheckpointInterval) = 0
+                   PERFORM WriteCheckpoint
+               END-IF
+           END-IF.
+
+       WriteRejectRecord.
+           MOVE SPACES TO RejectRecord.
+
+           STRING "Line "                       DELIMITED BY SIZE
+                  LineNumber                     DELIMITED BY SIZE
+                  ": "                           DELIMITED BY SIZE
+                  FUNCTION TRIM(RejectReason)    DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(InputLine)       DELIMITED BY SIZE
+                  INTO RejectRecord.
+
+           WRITE RejectRecord.
+
+       WriteDetailRecord.
+           MOVE SPACES TO DetailRecord.
+
+           STRING FUNCTION TRIM(GameName)      DELIMITED BY SIZE
+                  ": "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(RawCubeSets)   DELIMITED BY SIZE
+                  " | MaxRed="                 DELIMITED BY SIZE
+                  MaxRed                       DELIMITED BY SIZE
+                  " MaxGreen="                 DELIMITED BY SIZE
+                  MaxGreen                     DELIMITED BY SIZE
+                  " MaxBlue="                  DELIMITED BY SIZE
+                  MaxBlue                      DELIMITED BY SIZE
+                  " Power="                    DELIMITED BY SIZE
+                  Power                        DELIMITED BY SIZE
+                  INTO DetailRecord.
 
-           COMPUTE GameIndex = GameIndex + 1.
+           WRITE DetailRecord.
 
        ProcessCubeSet.
            UNSTRING RawCubeSet(CubeSetIndex)
