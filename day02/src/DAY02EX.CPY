@@ -0,0 +1,12 @@
+      * Shared record layout for the DAY02 machine-readable extract
+      * file, so downstream report-generator jobs don't have to
+      * re-derive column positions from the DISPLAY output.
+       01  Day02ExtractRecord.
+           05 ExRecordType        PIC X(1).
+               88 ExDetailRecord  VALUE 'D'.
+               88 ExSummaryRecord VALUE 'S'.
+           05 ExGameName          PIC X(12).
+           05 ExGameValid         PIC X(1).
+           05 ExPower             PIC 9(9).
+           05 ExPart1             PIC 9(9).
+           05 ExPart2             PIC 9(9).
